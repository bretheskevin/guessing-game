@@ -0,0 +1,29 @@
+      *=============================================================*
+      *  GAMECFG.cpy                                                *
+      *  Run-time configuration parameter record for the guessing   *
+      *  game family of programs.  One record is read at start of   *
+      *  run from GAME-PARM-FILE so the guess range, run mode and   *
+      *  tournament round count can be changed for a given event    *
+      *  without a recompile.                                       *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Removed GP-BATCH-PLAYER-ID/SESSION-ID.  A   *
+      *                  batch run now drives itself from the        *
+      *                  player/session ids carried on each          *
+      *                  GUESS-TRANS-FILE record instead of a single *
+      *                  parm-file pair, so one run can work through *
+      *                  many sessions and players unattended.       *
+      *=============================================================*
+       01  GAME-PARM-RECORD.
+           05  GP-LOW-RANGE            PIC 9(03).
+           05  GP-HIGH-RANGE           PIC 9(03).
+           05  GP-RUN-MODE             PIC X(01).
+               88  GP-MODE-INTERACTIVE     VALUE "I".
+               88  GP-MODE-BATCH           VALUE "B".
+           05  GP-DIFFICULTY-TIER      PIC X(01).
+               88  GP-TIER-EASY             VALUE "E".
+               88  GP-TIER-MEDIUM           VALUE "M".
+               88  GP-TIER-HARD             VALUE "H".
+           05  GP-TOURNAMENT-ROUNDS    PIC 9(02).
+           05  FILLER                  PIC X(25).
