@@ -0,0 +1,19 @@
+      *=============================================================*
+      *  SEEDAUD.cpy                                                 *
+      *  Record layout for SEED-AUDIT-FILE.  One record is written   *
+      *  every time INITIALIZE-RANDOM-NUMBER reseeds the generator   *
+      *  so a disputed or non-random-looking game can be checked     *
+      *  independently after the fact.                               *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Widened SA-SESSION-ID to 13 to match the    *
+      *                  player id + full timestamp session id.      *
+      *=============================================================*
+       01  SEED-AUDIT-RECORD.
+           05  SA-SESSION-ID           PIC X(13).
+           05  SA-ROUND-NUMBER         PIC 9(02).
+           05  SA-SEED-VALUE           PIC 9(09).
+           05  SA-RANDOM-NUMBER        PIC 9(03).
+           05  SA-AUDIT-DATE           PIC 9(08).
+           05  SA-AUDIT-TIME           PIC 9(06).
