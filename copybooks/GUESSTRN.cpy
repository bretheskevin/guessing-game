@@ -0,0 +1,23 @@
+      *=============================================================*
+      *  GUESSTRN.cpy                                                *
+      *  Record layout for GUESS-TRANS-FILE, the batch input feed of *
+      *  pre-supplied guesses used in place of the interactive       *
+      *  ACCEPT when a run is submitted in batch mode.  The file can *
+      *  carry a whole day's worth of sessions for many players;     *
+      *  records for one session are expected to appear together and *
+      *  in ascending GT-SEQUENCE-NUMBER order, and GUESSING-GAME     *
+      *  runs each session it finds in turn.                         *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Widened GT-SESSION-ID to 13 and added        *
+      *                  GT-PLAYER-ID so one file can drive an        *
+      *                  unattended run across many sessions/players. *
+      *=============================================================*
+       01  GUESS-TRANS-RECORD.
+           05  GT-SESSION-ID           PIC X(13).
+           05  GT-PLAYER-ID            PIC X(05).
+           05  GT-ROUND-NUMBER         PIC 9(02).
+           05  GT-SEQUENCE-NUMBER      PIC 9(03).
+           05  GT-GUESS-VALUE          PIC 9(03).
+           05  FILLER                  PIC X(05).
