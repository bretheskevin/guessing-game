@@ -0,0 +1,15 @@
+      *=============================================================*
+      *  PLAYMAST.cpy                                                *
+      *  Record layout for PLAYER-MASTER-FILE, keyed by player id.   *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *=============================================================*
+       01  PLAYER-MASTER-RECORD.
+           05  PM-PLAYER-ID            PIC X(05).
+           05  PM-PLAYER-NAME          PIC X(30).
+           05  PM-GAMES-PLAYED         PIC 9(05) COMP.
+           05  PM-STATUS               PIC X(01).
+               88  PM-ACTIVE               VALUE "A".
+               88  PM-INACTIVE             VALUE "I".
+           05  FILLER                  PIC X(10).
