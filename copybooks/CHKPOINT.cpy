@@ -0,0 +1,21 @@
+      *=============================================================*
+      *  CHKPOINT.cpy                                                *
+      *  Record layout for CHECKPOINT-FILE.  Written after every     *
+      *  guess so an interrupted run can resume the current round    *
+      *  from its last known guess and turn count instead of         *
+      *  restarting the round at turn zero.                          *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Widened CK-SESSION-ID to 13 to match the    *
+      *                  player id + full timestamp session id.      *
+      *=============================================================*
+       01  CHECKPOINT-RECORD.
+           05  CK-CHECKPOINT-KEY.
+               10  CK-SESSION-ID       PIC X(13).
+               10  CK-ROUND-NUMBER     PIC 9(02).
+           05  CK-RANDOM-NUMBER        PIC 9(03).
+           05  CK-TIME-GUESSED         PIC 9(03).
+           05  CK-LAST-GUESS           PIC 9(03).
+           05  CK-CHECKPOINT-DATE      PIC 9(08).
+           05  CK-CHECKPOINT-TIME      PIC 9(06).
