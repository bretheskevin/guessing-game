@@ -0,0 +1,25 @@
+      *=============================================================*
+      *  GAMEHIST.cpy                                                *
+      *  Record layout for GAME-HISTORY-FILE.  One record is written *
+      *  per completed round (a tournament run writes one per round  *
+      *  under the same session id).  Keyed by session id/round      *
+      *  number so a tournament's rounds each get their own row.     *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Widened GH-SESSION-ID to 13 (player id +    *
+      *                  full HHMMSSHH timestamp) so two games       *
+      *                  started in the same clock hour no longer    *
+      *                  collide on the history key.                 *
+      *=============================================================*
+       01  GAME-HISTORY-RECORD.
+           05  GH-HISTORY-KEY.
+               10  GH-SESSION-ID       PIC X(13).
+               10  GH-ROUND-NUMBER     PIC 9(02).
+           05  GH-PLAYER-ID            PIC X(05).
+           05  GH-PLAY-DATE            PIC 9(08).
+           05  GH-PLAY-TIME            PIC 9(06).
+           05  GH-RANDOM-NUMBER        PIC 9(03).
+           05  GH-TIME-GUESSED         PIC 9(03).
+           05  GH-DIFFICULTY-TIER      PIC X(01).
+           05  FILLER                  PIC X(07).
