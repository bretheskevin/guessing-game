@@ -0,0 +1,23 @@
+      *=============================================================*
+      *  AUDITLOG.cpy                                                *
+      *  Record layout for AUDIT-TRAIL-FILE.  One record is appended *
+      *  for every single guess (not just the final, winning one) so *
+      *  a disputed leaderboard entry can be reconstructed guess by  *
+      *  guess after the fact.                                       *
+      *---------------------------------------------------------------*
+      *  Mod history                                                 *
+      *  2026-08-09 DLW  Original.                                   *
+      *  2026-08-09 DLW  Widened AT-SESSION-ID to 13 to match the    *
+      *                  player id + full timestamp session id.      *
+      *=============================================================*
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-SESSION-ID           PIC X(13).
+           05  AT-ROUND-NUMBER         PIC 9(02).
+           05  AT-SEQUENCE-NUMBER      PIC 9(03).
+           05  AT-GUESS-VALUE          PIC 9(03).
+           05  AT-RESULT-CODE          PIC X(01).
+               88  AT-RESULT-HIGHER        VALUE "H".
+               88  AT-RESULT-LOWER         VALUE "L".
+               88  AT-RESULT-CORRECT       VALUE "C".
+           05  AT-AUDIT-DATE           PIC 9(08).
+           05  AT-AUDIT-TIME           PIC 9(06).
