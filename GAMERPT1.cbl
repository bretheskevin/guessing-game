@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GAME-RPT01.
+000300 AUTHOR.        D L WHITFIELD.
+000400 INSTALLATION.  OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*=================================================================*
+000800*  GAME-RPT01                                                     *
+000900*                                                                 *
+001000*  Leaderboard/statistics report.  Reads GAME-HISTORY-FILE,       *
+001100*  sorts the rounds ascending by turn count (fastest first), and  *
+001200*  prints a leaderboard together with best/average/worst turn     *
+001300*  counts and the total number of games played.                   *
+001400*-----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                           *
+001600*  DATE       INIT  DESCRIPTION                                   *
+001700*  2026-08-09  DLW  Original.                                     *
+001710*  2026-08-09  DLW  Widened RD-SESSION-ID to 13 to match the      *
+001720*                   widened GH-SESSION-ID/GS-SESSION-ID.          *
+001730*  2026-08-09  DLW  Re-blank LEADERBOARD-LINE before each summary *
+001740*                   STRING so a shorter line no longer leaves a   *
+001750*                   longer line's trailing characters behind.     *
+001760*                   Bootstrap GAMEHIST (status 35) before the      *
+001770*                   SORT so a first-time run doesn't abend.        *
+001800*=================================================================*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS SEQUENTIAL
+002600         RECORD KEY IS GH-HISTORY-KEY
+002700         FILE STATUS IS FS-GAME-HISTORY.
+002800
+002900     SELECT GAME-SORT-FILE ASSIGN TO "GAMESORT.TMP".
+003000
+003100     SELECT LEADERBOARD-FILE ASSIGN TO "GAMERPT"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  GAME-HISTORY-FILE.
+003700     COPY GAMEHIST.
+003800
+003900 SD  GAME-SORT-FILE.
+004000     COPY GAMEHIST
+004010         REPLACING ==GAME-HISTORY-RECORD== BY ==GAME-SORT-RECORD==
+004020                   ==GH-HISTORY-KEY==      BY ==GS-HISTORY-KEY==
+004030                   ==GH-SESSION-ID==       BY ==GS-SESSION-ID==
+004040                   ==GH-ROUND-NUMBER==     BY ==GS-ROUND-NUMBER==
+004050                   ==GH-PLAYER-ID==        BY ==GS-PLAYER-ID==
+004060                   ==GH-PLAY-DATE==        BY ==GS-PLAY-DATE==
+004070                   ==GH-PLAY-TIME==        BY ==GS-PLAY-TIME==
+004080                   ==GH-RANDOM-NUMBER==    BY ==GS-RANDOM-NUMBER==
+004090                   ==GH-TIME-GUESSED==     BY ==GS-TIME-GUESSED==
+004095                   ==GH-DIFFICULTY-TIER==
+004098                       BY ==GS-DIFFICULTY-TIER==.
+004200
+004300 FD  LEADERBOARD-FILE.
+004400 01  LEADERBOARD-LINE            PIC X(80).
+004500
+004600 WORKING-STORAGE SECTION.
+004650 01  WS-FILE-STATUSES.
+004700     05  FS-GAME-HISTORY         PIC X(02) VALUE "00".
+004800
+004900 01  RPT-SWITCHES.
+005000     05  RPT-EOF-SORT-SW         PIC X(01) VALUE "N".
+005100         88  RPT-EOF-SORT            VALUE "Y".
+005200
+005300 01  RPT-RANK                    PIC 9(05) COMP VALUE ZERO.
+005400 01  RPT-GAME-COUNT              PIC 9(07) COMP VALUE ZERO.
+005410 01  RPT-GAME-COUNT-ED           PIC ZZZZZZ9.
+005500 01  RPT-TURN-TOTAL              PIC 9(09) COMP VALUE ZERO.
+005600 01  RPT-BEST-TURNS              PIC 9(03) VALUE 999.
+005700 01  RPT-WORST-TURNS             PIC 9(03) VALUE ZERO.
+005800 01  RPT-AVERAGE-TURNS           PIC 9(03)V9(02).
+005810 01  RPT-AVERAGE-TURNS-ED        PIC ZZ9.99.
+005900
+006000 01  RPT-DETAIL-LINE.
+006100     05  FILLER                  PIC X(02) VALUE SPACES.
+006200     05  RD-RANK                 PIC ZZZZ9.
+006300     05  FILLER                  PIC X(03) VALUE SPACES.
+006400     05  RD-SESSION-ID           PIC X(13).
+006500     05  FILLER                  PIC X(03) VALUE SPACES.
+006600     05  RD-PLAYER-ID            PIC X(05).
+006700     05  FILLER                  PIC X(03) VALUE SPACES.
+006800     05  RD-ROUND-NUMBER         PIC Z9.
+006900     05  FILLER                  PIC X(03) VALUE SPACES.
+007000     05  RD-TIME-GUESSED         PIC ZZ9.
+007100     05  FILLER                  PIC X(35) VALUE SPACES.
+007200
+007300 PROCEDURE DIVISION.
+007400*=================================================================*
+007500*  0000-MAINLINE                                                  *
+007600*=================================================================*
+007700 0000-MAINLINE.
+007800     OPEN OUTPUT LEADERBOARD-FILE.
+007900     PERFORM 1000-WRITE-HEADINGS THRU 1000-EXIT.
+007950     PERFORM 1500-CHECK-HISTORY-FILE THRU 1500-EXIT.
+008000     SORT GAME-SORT-FILE
+008100         ON ASCENDING KEY GS-TIME-GUESSED
+008200         USING GAME-HISTORY-FILE
+008300         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT THRU 2000-EXIT.
+008400     PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+008500     CLOSE LEADERBOARD-FILE.
+008600     STOP RUN.
+008700
+008750*-----------------------------------------------------------------*
+008760*  1500-CHECK-HISTORY-FILE -- bootstrap GAMEHIST if this report   *
+008770*  is run before GUESSING-GAME has ever created it, the same way  *
+008780*  every other indexed file in this system is bootstrapped, so    *
+008790*  the SORT's implicit OPEN INPUT below always has a file to      *
+008800*  open (empty is fine -- 3000-WRITE-SUMMARY handles zero games). *
+008810*-----------------------------------------------------------------*
+008820 1500-CHECK-HISTORY-FILE.
+008830     OPEN INPUT GAME-HISTORY-FILE.
+008840     IF FS-GAME-HISTORY = "35"
+008850         CLOSE GAME-HISTORY-FILE
+008860         OPEN OUTPUT GAME-HISTORY-FILE
+008870     END-IF.
+008880     CLOSE GAME-HISTORY-FILE.
+008890 1500-EXIT.
+008895     EXIT.
+008897
+008898 1000-WRITE-HEADINGS.
+008899     MOVE "GAME HISTORY LEADERBOARD - FASTEST TO SLOWEST"
+009000         TO LEADERBOARD-LINE.
+009100     WRITE LEADERBOARD-LINE.
+009200     MOVE "RANK   SESSION ID  PLAYER  RD  TURNS"
+009300         TO LEADERBOARD-LINE.
+009400     WRITE LEADERBOARD-LINE.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800*=================================================================*
+009900*  2000-PRODUCE-REPORT -- SORT output procedure: return each     *
+010000*  sorted record, print a detail line, and accumulate stats.      *
+010100*=================================================================*
+010200 2000-PRODUCE-REPORT.
+010300     PERFORM 2100-RETURN-NEXT THRU 2100-EXIT
+010400         UNTIL RPT-EOF-SORT.
+010500 2000-EXIT.
+010600     EXIT.
+010700
+010800 2100-RETURN-NEXT.
+010900     RETURN GAME-SORT-FILE
+011000         AT END
+011100             SET RPT-EOF-SORT TO TRUE
+011200         NOT AT END
+011300             PERFORM 2110-PRINT-DETAIL THRU 2110-EXIT
+011400     END-RETURN.
+011500 2100-EXIT.
+011600     EXIT.
+011700
+011800 2110-PRINT-DETAIL.
+011900     ADD 1 TO RPT-RANK.
+012000     ADD 1 TO RPT-GAME-COUNT.
+012100     ADD GS-TIME-GUESSED TO RPT-TURN-TOTAL.
+012200     IF GS-TIME-GUESSED < RPT-BEST-TURNS
+012300         MOVE GS-TIME-GUESSED TO RPT-BEST-TURNS
+012400     END-IF.
+012500     IF GS-TIME-GUESSED > RPT-WORST-TURNS
+012600         MOVE GS-TIME-GUESSED TO RPT-WORST-TURNS
+012700     END-IF.
+012800     MOVE RPT-RANK          TO RD-RANK.
+012900     MOVE GS-SESSION-ID     TO RD-SESSION-ID.
+013000     MOVE GS-PLAYER-ID      TO RD-PLAYER-ID.
+013100     MOVE GS-ROUND-NUMBER   TO RD-ROUND-NUMBER.
+013200     MOVE GS-TIME-GUESSED   TO RD-TIME-GUESSED.
+013300     WRITE LEADERBOARD-LINE FROM RPT-DETAIL-LINE.
+013400 2110-EXIT.
+013500     EXIT.
+013600
+013700*=================================================================*
+013800*  3000-WRITE-SUMMARY                                             *
+013900*=================================================================*
+014000 3000-WRITE-SUMMARY.
+014100     MOVE SPACES TO LEADERBOARD-LINE.
+014200     WRITE LEADERBOARD-LINE.
+014300     IF RPT-GAME-COUNT = ZERO
+014400         MOVE "NO GAMES ON FILE" TO LEADERBOARD-LINE
+014500         WRITE LEADERBOARD-LINE
+014600     ELSE
+014700         COMPUTE RPT-AVERAGE-TURNS =
+014800             RPT-TURN-TOTAL / RPT-GAME-COUNT
+014810         MOVE RPT-GAME-COUNT     TO RPT-GAME-COUNT-ED
+014820         MOVE RPT-AVERAGE-TURNS  TO RPT-AVERAGE-TURNS-ED
+014830         MOVE SPACES TO LEADERBOARD-LINE
+014900         STRING "TOTAL GAMES PLAYED : " DELIMITED BY SIZE
+015000                RPT-GAME-COUNT-ED  DELIMITED BY SIZE
+015100             INTO LEADERBOARD-LINE
+015200         WRITE LEADERBOARD-LINE
+015250         MOVE SPACES TO LEADERBOARD-LINE
+015300         STRING "BEST GAME (TURNS)  : " DELIMITED BY SIZE
+015400                RPT-BEST-TURNS     DELIMITED BY SIZE
+015500             INTO LEADERBOARD-LINE
+015600         WRITE LEADERBOARD-LINE
+015650         MOVE SPACES TO LEADERBOARD-LINE
+015700         STRING "WORST GAME (TURNS) : " DELIMITED BY SIZE
+015800                RPT-WORST-TURNS    DELIMITED BY SIZE
+015900             INTO LEADERBOARD-LINE
+016000         WRITE LEADERBOARD-LINE
+016050         MOVE SPACES TO LEADERBOARD-LINE
+016100         STRING "AVERAGE TURNS      : " DELIMITED BY SIZE
+016200                RPT-AVERAGE-TURNS-ED DELIMITED BY SIZE
+016300             INTO LEADERBOARD-LINE
+016400         WRITE LEADERBOARD-LINE
+016500     END-IF.
+016600 3000-EXIT.
+016700     EXIT.
