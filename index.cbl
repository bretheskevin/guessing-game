@@ -1,35 +1,772 @@
-identification division.
-program-id. guessing-game.
-
-data division.
-working-storage section.
-01 random-number pic 99.
-01 user-guess pic 99.
-01 time-guessed pic 99 value 0.
-01 correct-message pic x(40) value "Congratulations, you guessed the number!".
-01 higher-message pic x(37) value "The number is higher than your guess.".
-01 lower-message pic x(36) value "The number is lower than your guess.".
-
-procedure division.
-main.
-    perform initialize-random-number.
-    perform prompt-user-guess until user-guess = random-number.
-    display correct-message.
-    display "It tooks you " time-guessed " turns"
-    stop run.
-
-initialize-random-number.
-    call "time" returning random-number.
-
-prompt-user-guess.
-    display "Guess the number between 1 and 100: " with no advancing.
-    accept user-guess.
-    add 1 to time-guessed
-    evaluate true
-        when user-guess < random-number
-            display higher-message
-        when user-guess > random-number
-            display lower-message
-    end-evaluate.
-    display " ".
-    
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GUESSING-GAME.
+000300 AUTHOR.        D L WHITFIELD.
+000400 INSTALLATION.  OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700*=================================================================*
+000800*  GUESSING-GAME                                                  *
+000900*                                                                 *
+001000*  Number-guessing game.  Validates the player against            *
+001100*  PLAYER-MASTER-FILE, reads its guess range/mode/round count      *
+001200*  from GAME-PARM-FILE, runs one or more rounds (tournament mode),*
+001300*  and drives every guess either interactively or from            *
+001400*  GUESS-TRANS-FILE when run in batch mode.  Each round is         *
+001500*  checkpointed after every guess, every individual guess is       *
+001600*  written to the audit trail, and the finished round is written  *
+001700*  to GAME-HISTORY-FILE.                                          *
+001800*-----------------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                           *
+002000*  DATE       INIT  DESCRIPTION                                   *
+002100*  2024-02-11  DLW  Original single-round interactive game.       *
+002200*  2026-08-09  DLW  Added history file, input edit-checking,      *
+002300*                   configurable range, batch transaction mode,   *
+002400*                   player master validation, checkpoint/restart, *
+002500*                   guess audit trail, tournament scoring, and a  *
+002600*                   real PRNG with seed audit logging.            *
+002700*=================================================================*
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT GAME-PARM-FILE ASSIGN TO "GAMEPARM"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700     SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYMAST"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS PM-PLAYER-ID
+004100         FILE STATUS IS FS-PLAYER-MASTER.
+004200
+004300     SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST"
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS GH-HISTORY-KEY
+004700         FILE STATUS IS FS-GAME-HISTORY.
+004800
+004900     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+005000         ORGANIZATION IS INDEXED
+005100         ACCESS MODE IS DYNAMIC
+005200         RECORD KEY IS CK-CHECKPOINT-KEY
+005300         FILE STATUS IS FS-CHECKPOINT.
+005400
+005500     SELECT GUESS-TRANS-FILE ASSIGN TO "GUESSTRN"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS FS-GUESS-TRANS.
+005800
+005900     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS FS-AUDIT-TRAIL.
+006200
+006300     SELECT SEED-AUDIT-FILE ASSIGN TO "SEEDAUD"
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS FS-SEED-AUDIT.
+006600
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  GAME-PARM-FILE.
+007000     COPY GAMECFG.
+007100
+007200 FD  PLAYER-MASTER-FILE.
+007300     COPY PLAYMAST.
+007400
+007500 FD  GAME-HISTORY-FILE.
+007600     COPY GAMEHIST.
+007700
+007800 FD  CHECKPOINT-FILE.
+007900     COPY CHKPOINT.
+008000
+008100 FD  GUESS-TRANS-FILE.
+008200     COPY GUESSTRN.
+008300
+008400 FD  AUDIT-TRAIL-FILE.
+008500     COPY AUDITLOG.
+008600
+008700 FD  SEED-AUDIT-FILE.
+008800     COPY SEEDAUD.
+008900
+009000 WORKING-STORAGE SECTION.
+009100*-----------------------------------------------------------------*
+009200*    FILE STATUS SWITCHES                                         *
+009300*-----------------------------------------------------------------*
+009400 01  WS-FILE-STATUSES.
+009500     05  FS-PLAYER-MASTER        PIC X(02) VALUE "00".
+009600     05  FS-GAME-HISTORY         PIC X(02) VALUE "00".
+009700     05  FS-CHECKPOINT           PIC X(02) VALUE "00".
+009800     05  FS-GUESS-TRANS          PIC X(02) VALUE "00".
+009900     05  FS-AUDIT-TRAIL          PIC X(02) VALUE "00".
+010000     05  FS-SEED-AUDIT           PIC X(02) VALUE "00".
+010100
+010200*-----------------------------------------------------------------*
+010300*    GAME DATA                                                    *
+010400*-----------------------------------------------------------------*
+010500 01  GG-RANDOM-NUMBER            PIC 9(03).
+010600 01  GG-USER-GUESS               PIC 9(03).
+010700 01  GG-TIME-GUESSED             PIC 9(03) VALUE ZERO.
+010800 01  GG-LAST-GUESS               PIC 9(03) VALUE ZERO.
+010900
+011000 01  GG-CORRECT-MESSAGE          PIC X(40) VALUE
+011100     "Congratulations, you guessed the number!".
+011200 01  GG-HIGHER-MESSAGE           PIC X(37) VALUE
+011300     "The number is higher than your guess.".
+011400 01  GG-LOWER-MESSAGE            PIC X(36) VALUE
+011500     "The number is lower than your guess.".
+011600
+011700 01  GG-SESSION-ID               PIC X(13).
+011800 01  GG-PLAYER-ID                PIC X(05).
+011900 01  GG-PLAYER-NAME              PIC X(30).
+012000
+012100 01  GG-LOW-RANGE                PIC 9(03).
+012200 01  GG-HIGH-RANGE               PIC 9(03).
+012300 01  GG-DIFFICULTY-TIER          PIC X(01).
+012400
+012500 01  GG-SWITCHES.
+012600     05  GG-VALID-GUESS-SW       PIC X(01) VALUE "N".
+012700         88  GG-VALID-GUESS              VALUE "Y".
+012800         88  GG-INVALID-GUESS            VALUE "N".
+012900     05  GG-PLAYER-FOUND-SW      PIC X(01) VALUE "N".
+013000         88  GG-PLAYER-FOUND             VALUE "Y".
+013100         88  GG-PLAYER-NOT-FOUND         VALUE "N".
+013200     05  GG-BATCH-MODE-SW        PIC X(01) VALUE "N".
+013300         88  GG-BATCH-MODE               VALUE "Y".
+013400         88  GG-INTERACTIVE-MODE         VALUE "N".
+013500     05  GG-CHECKPOINT-FOUND-SW  PIC X(01) VALUE "N".
+013600         88  GG-CHECKPOINT-FOUND         VALUE "Y".
+013700         88  GG-CHECKPOINT-NOT-FOUND     VALUE "N".
+013800     05  GG-EOF-TRANS-SW         PIC X(01) VALUE "N".
+013900         88  GG-EOF-TRANS                VALUE "Y".
+014000     05  GG-ABORT-SW             PIC X(01) VALUE "N".
+014100         88  GG-ABORT-RUN                VALUE "Y".
+014110     05  GG-ROUND-COMPLETE-SW    PIC X(01) VALUE "N".
+014120         88  GG-ROUND-COMPLETE           VALUE "Y".
+014130         88  GG-ROUND-NOT-COMPLETE       VALUE "N".
+014200
+014210 01  GG-RESUME-ANSWER            PIC X(01) VALUE "N".
+014300 01  GG-ROUND-NUMBER             PIC 9(02) COMP.
+014400 01  GG-ROUND-COUNT              PIC 9(02) COMP VALUE 1.
+014500 01  GG-TOURNAMENT-SCORE         PIC 9(07) COMP VALUE ZERO.
+014600 01  GG-ROUND-SCORE              PIC 9(05) COMP VALUE ZERO.
+014700 01  GG-DIFFICULTY-WEIGHT        PIC 9(03) COMP VALUE 1.
+014800
+014900 01  GG-CURRENT-DATE             PIC 9(08).
+015000 01  GG-CURRENT-TIME             PIC 9(08).
+015100
+015200 01  GG-EDIT-GUESS               PIC X(05).
+015300 01  GG-NUMERIC-TEST-FLD REDEFINES GG-EDIT-GUESS
+015400                                 PIC 9(05).
+015500
+015600 01  GG-SEED-VALUE               PIC 9(09).
+015700 01  GG-RANDOM-FRACTION          PIC 9V9(09).
+015750
+015800*-----------------------------------------------------------------*
+015850*    LOOK-AHEAD BUFFER FOR THE BATCH TRANSACTION FILE               *
+015900*    One record is held here at all times so a change of session   *
+015950*    id can be recognized without consuming the record that        *
+016000*    belongs to the next session.                                  *
+016050*-----------------------------------------------------------------*
+016075     COPY GUESSTRN REPLACING ==GUESS-TRANS-RECORD== BY
+016080         ==WS-HELD-TRANS-RECORD==
+016085         ==GT-SESSION-ID==      BY ==WT-SESSION-ID==
+016090         ==GT-PLAYER-ID==       BY ==WT-PLAYER-ID==
+016095         ==GT-ROUND-NUMBER==    BY ==WT-ROUND-NUMBER==
+016100         ==GT-SEQUENCE-NUMBER== BY ==WT-SEQUENCE-NUMBER==
+016105         ==GT-GUESS-VALUE==     BY ==WT-GUESS-VALUE==.
+016110
+016150 PROCEDURE DIVISION.
+016100*=================================================================*
+016200*  0000-MAINLINE                                                  *
+016300*=================================================================*
+016400 0000-MAINLINE.
+016500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016600     IF GG-BATCH-MODE
+016650         IF NOT GG-ABORT-RUN
+016700             PERFORM 3500-RUN-BATCH THRU 3500-EXIT
+016750         END-IF
+016800     ELSE
+016900         PERFORM 2000-VALIDATE-PLAYER THRU 2000-EXIT
+017000         IF NOT GG-ABORT-RUN
+017050             PERFORM 2200-BUILD-SESSION-ID THRU 2200-EXIT
+017060             IF NOT GG-ABORT-RUN
+017075                 PERFORM 3000-RUN-TOURNAMENT THRU 3000-EXIT
+017077             END-IF
+017080         END-IF
+017090     END-IF.
+017200     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+017300     STOP RUN.
+017400
+017500*=================================================================*
+017600*  1000-INITIALIZE -- read the parameter record, establish the   *
+017700*  session id, and open the files kept open for the whole run.   *
+017800*=================================================================*
+017900 1000-INITIALIZE.
+018000     OPEN INPUT GAME-PARM-FILE.
+018100     READ GAME-PARM-FILE
+018200         AT END
+018300             DISPLAY "GAMEPARM MISSING - USING DEFAULT RANGE"
+018400             MOVE 1   TO GP-LOW-RANGE
+018500             MOVE 100 TO GP-HIGH-RANGE
+018600             MOVE "I" TO GP-RUN-MODE
+018700             MOVE "M" TO GP-DIFFICULTY-TIER
+018800             MOVE 1   TO GP-TOURNAMENT-ROUNDS
+018900     END-READ.
+019000     CLOSE GAME-PARM-FILE.
+019100
+019200     MOVE GP-LOW-RANGE         TO GG-LOW-RANGE.
+019300     MOVE GP-HIGH-RANGE        TO GG-HIGH-RANGE.
+019400     MOVE GP-DIFFICULTY-TIER   TO GG-DIFFICULTY-TIER.
+019500     MOVE GP-TOURNAMENT-ROUNDS TO GG-ROUND-COUNT.
+019600     IF GG-ROUND-COUNT = ZERO
+019700         MOVE 1 TO GG-ROUND-COUNT
+019800     END-IF.
+019900     IF GP-MODE-BATCH
+020000         SET GG-BATCH-MODE TO TRUE
+020300     ELSE
+020400         SET GG-INTERACTIVE-MODE TO TRUE
+020500     END-IF.
+020600
+021500     SET GG-PLAYER-NOT-FOUND    TO TRUE.
+021600     SET GG-CHECKPOINT-NOT-FOUND TO TRUE.
+021700     MOVE "N" TO GG-ABORT-SW.
+021800     MOVE ZERO TO GG-TOURNAMENT-SCORE.
+021900
+022000     OPEN I-O PLAYER-MASTER-FILE.
+022010     IF FS-PLAYER-MASTER = "35"
+022020         CLOSE PLAYER-MASTER-FILE
+022030         OPEN OUTPUT PLAYER-MASTER-FILE
+022040         CLOSE PLAYER-MASTER-FILE
+022050         OPEN I-O PLAYER-MASTER-FILE
+022060     END-IF.
+022100     OPEN I-O GAME-HISTORY-FILE.
+022200     IF FS-GAME-HISTORY = "35"
+022300         CLOSE GAME-HISTORY-FILE
+022400         OPEN OUTPUT GAME-HISTORY-FILE
+022500         CLOSE GAME-HISTORY-FILE
+022600         OPEN I-O GAME-HISTORY-FILE
+022700     END-IF.
+022800     OPEN I-O CHECKPOINT-FILE.
+022900     IF FS-CHECKPOINT = "35"
+023000         CLOSE CHECKPOINT-FILE
+023100         OPEN OUTPUT CHECKPOINT-FILE
+023200         CLOSE CHECKPOINT-FILE
+023300         OPEN I-O CHECKPOINT-FILE
+023400     END-IF.
+023500     OPEN EXTEND AUDIT-TRAIL-FILE.
+023600     IF FS-AUDIT-TRAIL = "35"
+023700         OPEN OUTPUT AUDIT-TRAIL-FILE
+023800     END-IF.
+023900     OPEN EXTEND SEED-AUDIT-FILE.
+024000     IF FS-SEED-AUDIT = "35"
+024100         OPEN OUTPUT SEED-AUDIT-FILE
+024200     END-IF.
+024300     IF GG-BATCH-MODE
+024400         OPEN INPUT GUESS-TRANS-FILE
+024410         IF FS-GUESS-TRANS NOT = "00"
+024420             DISPLAY "GUESSTRN MISSING OR UNREADABLE - STATUS "
+024430                 FS-GUESS-TRANS
+024440             SET GG-ABORT-RUN TO TRUE
+024445         ELSE
+024450             PERFORM 1900-READ-NEXT-TRANS THRU 1900-EXIT
+024460         END-IF
+024500     END-IF.
+024600 1000-EXIT.
+024700     EXIT.
+024800
+024810*-----------------------------------------------------------------*
+024820*  1900-READ-NEXT-TRANS -- keep one look-ahead record from        *
+024830*  GUESS-TRANS-FILE on hand at all times, so a change of session  *
+024840*  id can be seen before it is consumed.                          *
+024850*-----------------------------------------------------------------*
+024860 1900-READ-NEXT-TRANS.
+024870     READ GUESS-TRANS-FILE
+024880         AT END
+024890             SET GG-EOF-TRANS TO TRUE
+024900         NOT AT END
+024910             MOVE GUESS-TRANS-RECORD TO WS-HELD-TRANS-RECORD
+024920     END-READ.
+024930 1900-EXIT.
+024940     EXIT.
+024950
+024960*=================================================================*
+025000*  2000-VALIDATE-PLAYER -- prompt for and validate a player id   *
+025100*  against PLAYER-MASTER-FILE before any guessing starts.        *
+025200*=================================================================*
+025300 2000-VALIDATE-PLAYER.
+025400     PERFORM 2100-CHECK-PLAYER THRU 2100-EXIT
+025500         UNTIL GG-PLAYER-FOUND OR GG-ABORT-RUN.
+025600 2000-EXIT.
+025700     EXIT.
+025800
+025900 2100-CHECK-PLAYER.
+026000     IF GG-INTERACTIVE-MODE
+026100         DISPLAY "ENTER YOUR PLAYER ID: " WITH NO ADVANCING
+026200         ACCEPT GG-PLAYER-ID
+026300     END-IF.
+026400     MOVE GG-PLAYER-ID TO PM-PLAYER-ID.
+026500     READ PLAYER-MASTER-FILE
+026600         INVALID KEY
+026700             DISPLAY "PLAYER ID NOT ON FILE - " GG-PLAYER-ID
+026800             IF GG-BATCH-MODE
+026900                 SET GG-ABORT-RUN TO TRUE
+027000             END-IF
+027100         NOT INVALID KEY
+027200             IF PM-INACTIVE
+027300                 DISPLAY "PLAYER ID IS INACTIVE - " GG-PLAYER-ID
+027400                 IF GG-BATCH-MODE
+027500                     SET GG-ABORT-RUN TO TRUE
+027600                 END-IF
+027700             ELSE
+027800                 SET GG-PLAYER-FOUND TO TRUE
+027900                 MOVE PM-PLAYER-NAME TO GG-PLAYER-NAME
+028000             END-IF
+028100     END-READ.
+028200 2100-EXIT.
+028300     EXIT.
+028400
+028410*-----------------------------------------------------------------*
+028420*  2200-BUILD-SESSION-ID -- interactive mode: fold the player id  *
+028430*  and a full HHMMSSss timestamp into the session id so two       *
+028440*  players (or the same player twice) starting in the same clock *
+028450*  hour no longer collide on the history/checkpoint keys.  An    *
+028460*  operator restarting a run that died mid-round instead re-     *
+028470*  enters that run's session id so 3100-PLAY-ROUND can find it    *
+028480*  again in GAME-HISTORY-FILE/CHECKPOINT-FILE.                    *
+028490*-----------------------------------------------------------------*
+028500 2200-BUILD-SESSION-ID.
+028505     DISPLAY "RESUME A PREVIOUS SESSION (Y/N): "
+028508         WITH NO ADVANCING.
+028520     ACCEPT GG-RESUME-ANSWER.
+028530     IF GG-RESUME-ANSWER = "Y" OR GG-RESUME-ANSWER = "y"
+028535         PERFORM 2210-ACCEPT-RESUME-ID THRU 2210-EXIT
+028536             UNTIL GG-SESSION-ID(1:5) = GG-PLAYER-ID
+028537                OR GG-ABORT-RUN
+028570     ELSE
+028580         ACCEPT GG-CURRENT-TIME FROM TIME
+028590         STRING GG-PLAYER-ID    DELIMITED BY SIZE
+028600                GG-CURRENT-TIME DELIMITED BY SIZE
+028610             INTO GG-SESSION-ID
+028620     END-IF.
+028630 2200-EXIT.
+028640     EXIT.
+028650
+028652*-----------------------------------------------------------------*
+028654*  2210-ACCEPT-RESUME-ID -- a resumed session id must belong to    *
+028656*  the player who was just validated in 2000-VALIDATE-PLAYER, or  *
+028658*  one player could resume/append to another player's checkpoint, *
+028660*  history round, and audit trail just by typing in its id.       *
+028662*-----------------------------------------------------------------*
+028664 2210-ACCEPT-RESUME-ID.
+028666     DISPLAY "ENTER THE SESSION ID TO RESUME: "
+028668         WITH NO ADVANCING.
+028670     ACCEPT GG-SESSION-ID.
+028672     IF GG-SESSION-ID(1:5) NOT = GG-PLAYER-ID
+028673         DISPLAY "SESSION ID DOES NOT BELONG TO PLAYER "
+028674             GG-PLAYER-ID
+028676         DISPLAY "TRY AGAIN (Y/N): " WITH NO ADVANCING
+028678         ACCEPT GG-RESUME-ANSWER
+028680         IF GG-RESUME-ANSWER NOT = "Y"
+028681            AND GG-RESUME-ANSWER NOT = "y"
+028682             SET GG-ABORT-RUN TO TRUE
+028684         END-IF
+028686     END-IF.
+028688 2210-EXIT.
+028690     EXIT.
+028692
+028660*=================================================================*
+028600*  3000-RUN-TOURNAMENT -- play GG-ROUND-COUNT rounds back to     *
+028700*  back for the current player, accumulating a weighted score.   *
+028800*=================================================================*
+028900 3000-RUN-TOURNAMENT.
+029000     PERFORM 3100-PLAY-ROUND THRU 3100-EXIT
+029100         VARYING GG-ROUND-NUMBER FROM 1 BY 1
+029200         UNTIL GG-ROUND-NUMBER > GG-ROUND-COUNT
+029300            OR GG-ABORT-RUN.
+029400     IF GG-ROUND-COUNT > 1
+029500         DISPLAY "TOURNAMENT COMPLETE - COMBINED SCORE: "
+029600             GG-TOURNAMENT-SCORE
+029700     END-IF.
+029800 3000-EXIT.
+029900     EXIT.
+030000
+030010*=================================================================*
+030020*  3500-RUN-BATCH -- work through every session found in          *
+030030*  GUESS-TRANS-FILE, one player/session at a time, until the      *
+030040*  file is exhausted.  Replaces the old one-session-per-run       *
+030050*  design so a single unattended invocation can replay a whole    *
+030060*  day's worth of recorded sessions for many players.             *
+030070*=================================================================*
+030080 3500-RUN-BATCH.
+030090     PERFORM 3510-RUN-ONE-BATCH-SESSION THRU 3510-EXIT
+030100         UNTIL GG-EOF-TRANS.
+030110 3500-EXIT.
+030120     EXIT.
+030130
+030140 3510-RUN-ONE-BATCH-SESSION.
+030150     MOVE "N" TO GG-ABORT-SW.
+030160     MOVE WT-SESSION-ID TO GG-SESSION-ID.
+030170     MOVE WT-PLAYER-ID  TO GG-PLAYER-ID.
+030180     SET GG-PLAYER-NOT-FOUND TO TRUE.
+030190     PERFORM 2100-CHECK-PLAYER THRU 2100-EXIT.
+030200     IF GG-PLAYER-FOUND
+030210         MOVE "N" TO GG-ABORT-SW
+030220         PERFORM 3000-RUN-TOURNAMENT THRU 3000-EXIT
+030230     END-IF.
+030240     PERFORM 3520-SKIP-TO-NEXT-SESSION THRU 3520-EXIT.
+030250 3510-EXIT.
+030260     EXIT.
+030270
+030280*-----------------------------------------------------------------*
+030290*  3520-SKIP-TO-NEXT-SESSION -- discard any records left over     *
+030300*  for the session just played (e.g. an aborted round) so the     *
+030310*  look-ahead buffer holds the first record of the next session.  *
+030320*-----------------------------------------------------------------*
+030330 3520-SKIP-TO-NEXT-SESSION.
+030340     PERFORM 1900-READ-NEXT-TRANS THRU 1900-EXIT
+030350         UNTIL GG-EOF-TRANS OR WT-SESSION-ID NOT = GG-SESSION-ID.
+030360 3520-EXIT.
+030370     EXIT.
+030380
+030390 3100-PLAY-ROUND.
+030395     PERFORM 3105-CHECK-ROUND-COMPLETE THRU 3105-EXIT.
+030396     IF GG-ROUND-COMPLETE
+030397         PERFORM 3106-CREDIT-COMPLETED-ROUND THRU 3106-EXIT
+030398     ELSE
+030200         MOVE ZERO TO GG-TIME-GUESSED
+030300         MOVE ZERO TO GG-LAST-GUESS
+030400         PERFORM 3110-CHECK-RESTART THRU 3110-EXIT
+030500         IF GG-CHECKPOINT-NOT-FOUND
+030600           PERFORM 4000-INITIALIZE-RANDOM-NUMBER THRU 4000-EXIT
+030700         END-IF
+030800         PERFORM 5000-PLAY-GUESSES THRU 5000-EXIT
+030900           UNTIL GG-USER-GUESS = GG-RANDOM-NUMBER
+030950              OR GG-ABORT-RUN
+031000         IF NOT GG-ABORT-RUN
+031100           PERFORM 6000-RECORD-HISTORY THRU 6000-EXIT
+031200           PERFORM 6100-DELETE-CHECKPOINT THRU 6100-EXIT
+031300           PERFORM 6200-SCORE-ROUND THRU 6200-EXIT
+031400         END-IF
+031450     END-IF.
+031500 3100-EXIT.
+031600     EXIT.
+031610
+031620*-----------------------------------------------------------------*
+031630*  3105-CHECK-ROUND-COMPLETE -- a restarted run (interactive,     *
+031640*  re-entering its old session id, or batch, re-reading           *
+031650*  GUESS-TRANS-FILE from the top) must not replay a round that    *
+031660*  GAME-HISTORY-FILE already shows as finished.                   *
+031670*-----------------------------------------------------------------*
+031680 3105-CHECK-ROUND-COMPLETE.
+031690     MOVE GG-SESSION-ID   TO GH-SESSION-ID.
+031700     MOVE GG-ROUND-NUMBER TO GH-ROUND-NUMBER.
+031710     READ GAME-HISTORY-FILE
+031720         INVALID KEY
+031730             SET GG-ROUND-NOT-COMPLETE TO TRUE
+031740         NOT INVALID KEY
+031750             SET GG-ROUND-COMPLETE TO TRUE
+031760     END-READ.
+031770 3105-EXIT.
+031780     EXIT.
+031790
+031800*-----------------------------------------------------------------*
+031810*  3106-CREDIT-COMPLETED-ROUND -- a round GAME-HISTORY-FILE shows  *
+031820*  already played is credited to the tournament score from its    *
+031830*  recorded outcome instead of being replayed, and any batch      *
+031840*  transaction records left over from it are skipped.             *
+031850*-----------------------------------------------------------------*
+031860 3106-CREDIT-COMPLETED-ROUND.
+031870     DISPLAY "ROUND " GG-ROUND-NUMBER
+031880         " ALREADY RECORDED FOR SESSION " GG-SESSION-ID
+031890         " - SKIPPING".
+031900     MOVE GH-TIME-GUESSED    TO GG-TIME-GUESSED.
+031920     PERFORM 6200-SCORE-ROUND THRU 6200-EXIT.
+031930     IF GG-BATCH-MODE
+031940         PERFORM 3107-SKIP-COMPLETED-ROUND-TRANS THRU 3107-EXIT
+031950     END-IF.
+031960 3106-EXIT.
+031970     EXIT.
+031980
+031990*-----------------------------------------------------------------*
+032000*  3107-SKIP-COMPLETED-ROUND-TRANS -- advance the look-ahead      *
+032010*  buffer past any transaction records for a round that was       *
+032020*  already recorded, so the buffer lines up with the next round   *
+032030*  actually needing to be played.                                 *
+032040*-----------------------------------------------------------------*
+032050 3107-SKIP-COMPLETED-ROUND-TRANS.
+032060     PERFORM 1900-READ-NEXT-TRANS THRU 1900-EXIT
+032070         UNTIL GG-EOF-TRANS
+032080            OR WT-SESSION-ID NOT = GG-SESSION-ID
+032090            OR WT-ROUND-NUMBER NOT = GG-ROUND-NUMBER.
+032100 3107-EXIT.
+032110     EXIT.
+032120
+032130*-----------------------------------------------------------------*
+032140*  3110-CHECK-RESTART -- resume a round from its last checkpoint *
+032150*  if one exists instead of starting the turn count over.        *
+032160*-----------------------------------------------------------------*
+032200 3110-CHECK-RESTART.
+032300     MOVE GG-SESSION-ID   TO CK-SESSION-ID.
+032400     MOVE GG-ROUND-NUMBER TO CK-ROUND-NUMBER.
+032500     READ CHECKPOINT-FILE
+032600         INVALID KEY
+032700             SET GG-CHECKPOINT-NOT-FOUND TO TRUE
+032800         NOT INVALID KEY
+032900             SET GG-CHECKPOINT-FOUND TO TRUE
+033000             MOVE CK-RANDOM-NUMBER TO GG-RANDOM-NUMBER
+033100             MOVE CK-TIME-GUESSED  TO GG-TIME-GUESSED
+033200             MOVE CK-LAST-GUESS    TO GG-LAST-GUESS
+033300             DISPLAY "RESUMING SESSION " GG-SESSION-ID
+033400                 " ROUND " GG-ROUND-NUMBER
+033500                 " AT TURN " GG-TIME-GUESSED
+033600     END-READ.
+033700 3110-EXIT.
+033800     EXIT.
+033900
+034000*=================================================================*
+034100*  4000-INITIALIZE-RANDOM-NUMBER -- seed and draw the winning    *
+034200*  number for this round with a documented seed/audit record.    *
+034300*=================================================================*
+034400 4000-INITIALIZE-RANDOM-NUMBER.
+034500     ACCEPT GG-CURRENT-TIME FROM TIME.
+034600     COMPUTE GG-SEED-VALUE =
+034700         FUNCTION MOD(GG-CURRENT-TIME, 9999999) * 100
+034800             + GG-ROUND-NUMBER.
+034900     COMPUTE GG-RANDOM-FRACTION = FUNCTION RANDOM(GG-SEED-VALUE).
+035000     COMPUTE GG-RANDOM-NUMBER =
+035100         GG-LOW-RANGE + FUNCTION INTEGER-PART(
+035200             GG-RANDOM-FRACTION *
+035300                 (GG-HIGH-RANGE - GG-LOW-RANGE + 1)).
+035400     IF GG-RANDOM-NUMBER > GG-HIGH-RANGE
+035500         MOVE GG-HIGH-RANGE TO GG-RANDOM-NUMBER
+035600     END-IF.
+035700
+035800     ACCEPT GG-CURRENT-DATE FROM DATE YYYYMMDD.
+035900     ACCEPT GG-CURRENT-TIME FROM TIME.
+036000     MOVE GG-SESSION-ID   TO SA-SESSION-ID.
+036100     MOVE GG-ROUND-NUMBER TO SA-ROUND-NUMBER.
+036200     MOVE GG-SEED-VALUE   TO SA-SEED-VALUE.
+036300     MOVE GG-RANDOM-NUMBER TO SA-RANDOM-NUMBER.
+036400     MOVE GG-CURRENT-DATE TO SA-AUDIT-DATE.
+036500     MOVE GG-CURRENT-TIME(1:6) TO SA-AUDIT-TIME.
+036600     WRITE SEED-AUDIT-RECORD.
+036700 4000-EXIT.
+036800     EXIT.
+036900
+037000*=================================================================*
+037100*  5000-PLAY-GUESSES -- one guess/response cycle: get a guess,   *
+037200*  score it, checkpoint it, and audit it.                        *
+037300*=================================================================*
+037400 5000-PLAY-GUESSES.
+037500     PERFORM 5100-GET-GUESS THRU 5100-EXIT.
+037600     IF NOT GG-ABORT-RUN
+037700         ADD 1 TO GG-TIME-GUESSED
+037800         MOVE GG-USER-GUESS TO GG-LAST-GUESS
+037900         PERFORM 5200-EVALUATE-GUESS THRU 5200-EXIT
+038000         PERFORM 5300-WRITE-CHECKPOINT THRU 5300-EXIT
+038100     END-IF.
+038200 5000-EXIT.
+038300     EXIT.
+038400
+038500 5100-GET-GUESS.
+038600     IF GG-BATCH-MODE
+038700         PERFORM 5110-READ-TRANS-GUESS THRU 5110-EXIT
+038800     ELSE
+038900         PERFORM 5120-ACCEPT-VALID-GUESS THRU 5120-EXIT
+039000     END-IF.
+039100 5100-EXIT.
+039200     EXIT.
+039300
+039400*-----------------------------------------------------------------*
+039500*  5110-READ-TRANS-GUESS -- batch mode: the next guess comes from *
+039600*  the look-ahead buffer instead of an operator ACCEPT.  Running  *
+039700*  out of records for the current session, or into a session     *
+039800*  that has moved on to its next player, simply ends the current  *
+039810*  session's play so 3500-RUN-BATCH can move on to the next one;  *
+039820*  it does not stop the run.                                      *
+039830*-----------------------------------------------------------------*
+039840 5110-READ-TRANS-GUESS.
+039850     IF GG-EOF-TRANS
+039860         SET GG-ABORT-RUN TO TRUE
+039870     ELSE
+039880         IF WT-SESSION-ID NOT = GG-SESSION-ID
+039890             SET GG-ABORT-RUN TO TRUE
+039900         ELSE
+039910             IF WT-ROUND-NUMBER NOT = GG-ROUND-NUMBER
+039920                 DISPLAY "TRANSACTION FILE OUT OF SEQUENCE FOR "
+039930                     GG-SESSION-ID
+039940                 SET GG-ABORT-RUN TO TRUE
+039950             ELSE
+039960                 MOVE WT-GUESS-VALUE TO GG-USER-GUESS
+039970                 PERFORM 1900-READ-NEXT-TRANS THRU 1900-EXIT
+039980             END-IF
+039990         END-IF
+040000     END-IF.
+041500 5110-EXIT.
+041600     EXIT.
+041700
+041800*-----------------------------------------------------------------*
+041900*  5120-ACCEPT-VALID-GUESS -- interactive mode: re-prompt until a *
+042000*  numeric guess inside the configured range is entered.         *
+042100*-----------------------------------------------------------------*
+042200 5120-ACCEPT-VALID-GUESS.
+042300     SET GG-INVALID-GUESS TO TRUE.
+042400     PERFORM 5121-PROMPT-AND-EDIT THRU 5121-EXIT
+042500         UNTIL GG-VALID-GUESS.
+042600 5120-EXIT.
+042700     EXIT.
+042800
+042900 5121-PROMPT-AND-EDIT.
+043000     DISPLAY "Guess the number between " GG-LOW-RANGE
+043100         " and " GG-HIGH-RANGE ": " WITH NO ADVANCING.
+043200     ACCEPT GG-EDIT-GUESS.
+043210     INSPECT GG-EDIT-GUESS REPLACING TRAILING SPACE BY ZERO.
+043300     IF GG-NUMERIC-TEST-FLD NOT NUMERIC
+043400         DISPLAY "INVALID ENTRY - NUMBERS ONLY, TRY AGAIN"
+043500     ELSE
+043600         IF GG-NUMERIC-TEST-FLD < GG-LOW-RANGE
+043700            OR GG-NUMERIC-TEST-FLD > GG-HIGH-RANGE
+043800             DISPLAY "OUT OF RANGE - ENTER A VALUE BETWEEN "
+043900                 GG-LOW-RANGE " AND " GG-HIGH-RANGE
+044000         ELSE
+044100             MOVE GG-NUMERIC-TEST-FLD TO GG-USER-GUESS
+044200             SET GG-VALID-GUESS TO TRUE
+044300         END-IF
+044400     END-IF.
+044500 5121-EXIT.
+044600     EXIT.
+044700
+044800*-----------------------------------------------------------------*
+044900*  5200-EVALUATE-GUESS -- display the higher/lower/correct       *
+045000*  message and append the outcome to the audit trail.            *
+045100*-----------------------------------------------------------------*
+045200 5200-EVALUATE-GUESS.
+045300     EVALUATE TRUE
+045400         WHEN GG-USER-GUESS < GG-RANDOM-NUMBER
+045500             DISPLAY GG-HIGHER-MESSAGE
+045600             MOVE "H" TO AT-RESULT-CODE
+045700         WHEN GG-USER-GUESS > GG-RANDOM-NUMBER
+045800             DISPLAY GG-LOWER-MESSAGE
+045900             MOVE "L" TO AT-RESULT-CODE
+046000         WHEN OTHER
+046100             DISPLAY GG-CORRECT-MESSAGE
+046200             MOVE "C" TO AT-RESULT-CODE
+046300     END-EVALUATE.
+046400     DISPLAY " ".
+046500     PERFORM 5210-WRITE-AUDIT THRU 5210-EXIT.
+046600 5200-EXIT.
+046700     EXIT.
+046800
+046900 5210-WRITE-AUDIT.
+047000     ACCEPT GG-CURRENT-DATE FROM DATE YYYYMMDD.
+047100     ACCEPT GG-CURRENT-TIME FROM TIME.
+047200     MOVE GG-SESSION-ID     TO AT-SESSION-ID.
+047300     MOVE GG-ROUND-NUMBER   TO AT-ROUND-NUMBER.
+047400     MOVE GG-TIME-GUESSED   TO AT-SEQUENCE-NUMBER.
+047500     MOVE GG-USER-GUESS     TO AT-GUESS-VALUE.
+047600     MOVE GG-CURRENT-DATE   TO AT-AUDIT-DATE.
+047700     MOVE GG-CURRENT-TIME(1:6) TO AT-AUDIT-TIME.
+047800     WRITE AUDIT-TRAIL-RECORD.
+047900 5210-EXIT.
+048000     EXIT.
+048100
+048200*-----------------------------------------------------------------*
+048300*  5300-WRITE-CHECKPOINT -- record where the round stands after  *
+048400*  every guess so a restart can resume it.                       *
+048500*-----------------------------------------------------------------*
+048600 5300-WRITE-CHECKPOINT.
+048700     MOVE GG-SESSION-ID    TO CK-SESSION-ID.
+048800     MOVE GG-ROUND-NUMBER  TO CK-ROUND-NUMBER.
+048900     MOVE GG-RANDOM-NUMBER TO CK-RANDOM-NUMBER.
+049000     MOVE GG-TIME-GUESSED  TO CK-TIME-GUESSED.
+049100     MOVE GG-LAST-GUESS    TO CK-LAST-GUESS.
+049200     ACCEPT GG-CURRENT-DATE FROM DATE YYYYMMDD.
+049300     ACCEPT GG-CURRENT-TIME FROM TIME.
+049400     MOVE GG-CURRENT-DATE  TO CK-CHECKPOINT-DATE.
+049500     MOVE GG-CURRENT-TIME(1:6) TO CK-CHECKPOINT-TIME.
+049600     IF GG-CHECKPOINT-FOUND
+049700         REWRITE CHECKPOINT-RECORD
+049800     ELSE
+049900         WRITE CHECKPOINT-RECORD
+050000         SET GG-CHECKPOINT-FOUND TO TRUE
+050100     END-IF.
+050200 5300-EXIT.
+050300     EXIT.
+050400
+050500*=================================================================*
+050600*  6000-RECORD-HISTORY -- the round is won: write the history    *
+050700*  record and update the player's games-played count.            *
+050800*=================================================================*
+050900 6000-RECORD-HISTORY.
+051000     MOVE GG-SESSION-ID    TO GH-SESSION-ID.
+051100     MOVE GG-ROUND-NUMBER  TO GH-ROUND-NUMBER.
+051200     MOVE GG-PLAYER-ID     TO GH-PLAYER-ID.
+051300     MOVE GG-CURRENT-DATE  TO GH-PLAY-DATE.
+051400     MOVE GG-CURRENT-TIME(1:6) TO GH-PLAY-TIME.
+051500     MOVE GG-RANDOM-NUMBER TO GH-RANDOM-NUMBER.
+051600     MOVE GG-TIME-GUESSED  TO GH-TIME-GUESSED.
+051700     MOVE GG-DIFFICULTY-TIER TO GH-DIFFICULTY-TIER.
+051800     WRITE GAME-HISTORY-RECORD
+051900         INVALID KEY
+052000             REWRITE GAME-HISTORY-RECORD
+052100     END-WRITE.
+052200
+052300     MOVE GG-PLAYER-ID TO PM-PLAYER-ID.
+052400     READ PLAYER-MASTER-FILE
+052500         INVALID KEY
+052600             CONTINUE
+052700         NOT INVALID KEY
+052800             ADD 1 TO PM-GAMES-PLAYED
+052900             REWRITE PLAYER-MASTER-RECORD
+053000     END-READ.
+053100 6000-EXIT.
+053200     EXIT.
+053300
+053400 6100-DELETE-CHECKPOINT.
+053500     MOVE GG-SESSION-ID   TO CK-SESSION-ID.
+053600     MOVE GG-ROUND-NUMBER TO CK-ROUND-NUMBER.
+053700     DELETE CHECKPOINT-FILE
+053800         INVALID KEY
+053900             CONTINUE
+054000     END-DELETE.
+054100     SET GG-CHECKPOINT-NOT-FOUND TO TRUE.
+054200 6100-EXIT.
+054300     EXIT.
+054400
+054500*-----------------------------------------------------------------*
+054600*  6200-SCORE-ROUND -- weight the round's score by difficulty    *
+054700*  tier and add it into the running tournament score.            *
+054800*-----------------------------------------------------------------*
+054900 6200-SCORE-ROUND.
+055000     EVALUATE GG-DIFFICULTY-TIER
+055100         WHEN "E"
+055200             MOVE 1 TO GG-DIFFICULTY-WEIGHT
+055300         WHEN "H"
+055400             MOVE 3 TO GG-DIFFICULTY-WEIGHT
+055500         WHEN OTHER
+055600             MOVE 2 TO GG-DIFFICULTY-WEIGHT
+055700     END-EVALUATE.
+055800     IF GG-TIME-GUESSED < GG-HIGH-RANGE
+055900         COMPUTE GG-ROUND-SCORE =
+055950             (GG-HIGH-RANGE - GG-TIME-GUESSED)
+055975                 * GG-DIFFICULTY-WEIGHT
+056100     ELSE
+056200         MOVE ZERO TO GG-ROUND-SCORE
+056300     END-IF.
+056400     ADD GG-ROUND-SCORE TO GG-TOURNAMENT-SCORE.
+056500     DISPLAY "It tooks you " GG-TIME-GUESSED " turns"
+056600     DISPLAY "ROUND " GG-ROUND-NUMBER " SCORE: " GG-ROUND-SCORE.
+056700 6200-EXIT.
+056800     EXIT.
+056900
+057000*=================================================================*
+057100*  8000-TERMINATE                                                 *
+057200*=================================================================*
+057300 8000-TERMINATE.
+057400     CLOSE PLAYER-MASTER-FILE.
+057500     CLOSE GAME-HISTORY-FILE.
+057600     CLOSE CHECKPOINT-FILE.
+057700     CLOSE AUDIT-TRAIL-FILE.
+057800     CLOSE SEED-AUDIT-FILE.
+057900     IF GG-BATCH-MODE
+058000         CLOSE GUESS-TRANS-FILE
+058100     END-IF.
+058200 8000-EXIT.
+058300     EXIT.
