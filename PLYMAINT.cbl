@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PLYMAINT.
+000300 AUTHOR.        D L WHITFIELD.
+000400 INSTALLATION.  OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*=================================================================*
+000800*  PLYMAINT                                                       *
+000900*                                                                 *
+001000*  Interactive maintenance program for PLAYER-MASTER-FILE.        *
+001100*  Supports ADD, CHANGE and INACTIVATE of a player id so          *
+001200*  GUESSING-GAME has a real roster of players to validate         *
+001300*  against, and GAME-RPT01 has names to put on the leaderboard.   *
+001400*-----------------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                           *
+001600*  DATE       INIT  DESCRIPTION                                   *
+001700*  2026-08-09  DLW  Original.                                     *
+001710*  2026-08-09  DLW  Grouped FS-PLAYER-MASTER under                *
+001720*                   WS-FILE-STATUSES to match the other programs. *
+001730*  2026-08-09  DLW  CHANGE no longer reactivates an inactivated    *
+001740*                   player as a side effect of a name correction; *
+001750*                   status only moves via 5000-INACTIVATE-PLAYER. *
+001800*=================================================================*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PLAYER-MASTER-FILE ASSIGN TO "PLAYMAST"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS PM-PLAYER-ID
+002700         FILE STATUS IS FS-PLAYER-MASTER.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PLAYER-MASTER-FILE.
+003200     COPY PLAYMAST.
+003300
+003400 WORKING-STORAGE SECTION.
+003450 01  WS-FILE-STATUSES.
+003500     05  FS-PLAYER-MASTER        PIC X(02) VALUE "00".
+003600
+003700 01  PM-FUNCTION-CODE            PIC X(01).
+003800     88  PM-FUNCTION-ADD             VALUE "A".
+003900     88  PM-FUNCTION-CHANGE          VALUE "C".
+004000     88  PM-FUNCTION-INACTIVATE      VALUE "I".
+004100     88  PM-FUNCTION-QUIT            VALUE "Q".
+004200
+004300 01  PM-SWITCHES.
+004400     05  PM-DONE-SW              PIC X(01) VALUE "N".
+004500         88  PM-DONE                 VALUE "Y".
+004600
+004700 PROCEDURE DIVISION.
+004800*=================================================================*
+004900*  0000-MAINLINE                                                  *
+005000*=================================================================*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+005400         UNTIL PM-DONE.
+005500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005600     STOP RUN.
+005700
+005800 1000-INITIALIZE.
+005900     OPEN I-O PLAYER-MASTER-FILE.
+006000     IF FS-PLAYER-MASTER = "35"
+006100         CLOSE PLAYER-MASTER-FILE
+006200         OPEN OUTPUT PLAYER-MASTER-FILE
+006300         CLOSE PLAYER-MASTER-FILE
+006400         OPEN I-O PLAYER-MASTER-FILE
+006500     END-IF.
+006600 1000-EXIT.
+006700     EXIT.
+006800
+006900*=================================================================*
+007000*  2000-PROCESS-REQUEST -- prompt for a function code and drive  *
+007100*  the matching maintenance paragraph.                            *
+007200*=================================================================*
+007300 2000-PROCESS-REQUEST.
+007400     DISPLAY " ".
+007500     DISPLAY "A=ADD  C=CHANGE  I=INACTIVATE  Q=QUIT: "
+007600         WITH NO ADVANCING.
+007700     ACCEPT PM-FUNCTION-CODE.
+007800     EVALUATE TRUE
+007900         WHEN PM-FUNCTION-ADD
+008000             PERFORM 3000-ADD-PLAYER THRU 3000-EXIT
+008100         WHEN PM-FUNCTION-CHANGE
+008200             PERFORM 4000-CHANGE-PLAYER THRU 4000-EXIT
+008300         WHEN PM-FUNCTION-INACTIVATE
+008400             PERFORM 5000-INACTIVATE-PLAYER THRU 5000-EXIT
+008500         WHEN PM-FUNCTION-QUIT
+008600             SET PM-DONE TO TRUE
+008700         WHEN OTHER
+008800             DISPLAY "INVALID FUNCTION CODE - TRY AGAIN"
+008900     END-EVALUATE.
+009000 2000-EXIT.
+009100     EXIT.
+009200
+009300*-----------------------------------------------------------------*
+009400*  3000-ADD-PLAYER                                                *
+009500*-----------------------------------------------------------------*
+009600 3000-ADD-PLAYER.
+009700     DISPLAY "PLAYER ID  : " WITH NO ADVANCING.
+009800     ACCEPT PM-PLAYER-ID.
+009900     DISPLAY "PLAYER NAME: " WITH NO ADVANCING.
+010000     ACCEPT PM-PLAYER-NAME.
+010100     MOVE ZERO TO PM-GAMES-PLAYED.
+010200     SET PM-ACTIVE TO TRUE.
+010300     WRITE PLAYER-MASTER-RECORD
+010400         INVALID KEY
+010500             DISPLAY "PLAYER ID ALREADY ON FILE - " PM-PLAYER-ID
+010600         NOT INVALID KEY
+010700             DISPLAY "PLAYER " PM-PLAYER-ID " ADDED"
+010800     END-WRITE.
+010900 3000-EXIT.
+011000     EXIT.
+011100
+011200*-----------------------------------------------------------------*
+011300*  4000-CHANGE-PLAYER                                             *
+011400*-----------------------------------------------------------------*
+011500 4000-CHANGE-PLAYER.
+011600     DISPLAY "PLAYER ID  : " WITH NO ADVANCING.
+011700     ACCEPT PM-PLAYER-ID.
+011800     READ PLAYER-MASTER-FILE
+011900         INVALID KEY
+012000             DISPLAY "PLAYER ID NOT ON FILE - " PM-PLAYER-ID
+012100         NOT INVALID KEY
+012200             DISPLAY "NEW PLAYER NAME: " WITH NO ADVANCING
+012300             ACCEPT PM-PLAYER-NAME
+012500             REWRITE PLAYER-MASTER-RECORD
+012600             DISPLAY "PLAYER " PM-PLAYER-ID " CHANGED"
+012700     END-READ.
+012800 4000-EXIT.
+012900     EXIT.
+013000
+013100*-----------------------------------------------------------------*
+013200*  5000-INACTIVATE-PLAYER                                         *
+013300*-----------------------------------------------------------------*
+013400 5000-INACTIVATE-PLAYER.
+013500     DISPLAY "PLAYER ID  : " WITH NO ADVANCING.
+013600     ACCEPT PM-PLAYER-ID.
+013700     READ PLAYER-MASTER-FILE
+013800         INVALID KEY
+013900             DISPLAY "PLAYER ID NOT ON FILE - " PM-PLAYER-ID
+014000         NOT INVALID KEY
+014100             SET PM-INACTIVE TO TRUE
+014200             REWRITE PLAYER-MASTER-RECORD
+014300             DISPLAY "PLAYER " PM-PLAYER-ID " INACTIVATED"
+014400     END-READ.
+014500 5000-EXIT.
+014600     EXIT.
+014700
+014800*=================================================================*
+014900*  9000-TERMINATE                                                 *
+015000*=================================================================*
+015100 9000-TERMINATE.
+015200     CLOSE PLAYER-MASTER-FILE.
+015300 9000-EXIT.
+015400     EXIT.
